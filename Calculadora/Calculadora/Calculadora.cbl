@@ -1,95 +1,794 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULADORA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      *Tenemos 5 opciones (1-5).
-       01  Opciones PIC 9 VALUE ZERO.
-           88 Sumar VALUE 1.
-           88 Restar VALUE 2.
-           88 Multiplicar VALUE 3.
-           88 Dividir VALUE 4.
-           88 Salir VALUE 5.
-
-       77  Numero1 PIC 999 VALUE ZEROS.
-       77  Numero2 PIC 999 VALUE ZEROS.
-
-       77  Resultado PIC 9(6) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-      *Presenta un menú al usuario y le solicita una opción.
-       AceptaDatos.
-       DISPLAY "Elige una operacion.".
-       DISPLAY "1-Sumar (+)".
-       DISPLAY "2-Restar (-)".
-       DISPLAY "3-Multiplicar (*)".
-       DISPLAY "4-Dividir (/)".
-       DISPLAY "5-Salir".
-       ACCEPT Opciones.
-
-      *> Con las opciones 1-5 vamos a la PERFORM
-       IF Sumar THEN
-           PERFORM Suma
-       ELSE
-           IF Restar THEN
-               PERFORM Resta
-           ELSE
-               IF Multiplicar THEN
-                   PERFORM Multiplicacion
-               ELSE
-                   IF Dividir THEN
-                       PERFORM Dividiendo
-                   ELSE
-                       IF Salir
-                           DISPLAY "Saliendo del programa..."
-                           STOP RUN
-                       ELSE
-                           DISPLAY "Opcion invalida. Intentar de nuevo."
-                           PERFORM AceptaDatos
-                       END-IF
-                   END-IF
-               END-IF
-           END-IF
-       END-IF
-
-       Suma.
-           DISPLAY "Has elegido sumar".
-           PERFORM SolicitarNumeros.
-           ADD Numero1 TO Numero2 GIVING Resultado.
-           DISPLAY "EL resultado de la suma es: "Resultado.
-           PERFORM AceptaDatos.
-
-       Resta.
-           DISPLAY "Has elegido restar".
-           PERFORM SolicitarNumeros.
-           ADD Numero1 TO Numero2 GIVING Resultado.
-           DISPLAY "EL resultado de la suma es: "Resultado.
-           PERFORM AceptaDatos.
-       Multiplicacion.
-           DISPLAY "Has elegido Multiplicacion".
-           PERFORM SolicitarNumeros.
-           ADD Numero1 TO Numero2 GIVING Resultado.
-           DISPLAY "EL resultado de la suma es: "Resultado.
-           PERFORM AceptaDatos.
-       Dividiendo.
-           DISPLAY "Has elegido Division".
-           PERFORM SolicitarNumeros.
-           ADD Numero1 TO Numero2 GIVING Resultado.
-           DISPLAY "EL resultado de la suma es: "Resultado.
-           PERFORM AceptaDatos.
-
-       SolicitarNumeros.
-       DISPLAY "Porfavor, introduzca el primer numero.".
-       ACCEPT Numero1.
-       DISPLAY "Porfavor, introduzca el segundo numero.".
-       ACCEPT Numero2.
-
-       MAIN-PROCEDURE.
-
-       END PROGRAM CALCULADORA.
+000010*****************************************************************
+000020*    Program:     CALCULADORA
+000030*    Author:      Equipo de Sistemas Administrativos
+000040*    Installation: Departamento de Contabilidad
+000050*    Date-Written: 2024-02-10
+000060*    Date-Compiled:
+000070*    Purpose:     Calculadora de escritorio que suma, resta,
+000080*                 multiplica, divide y calcula porcentaje y
+000090*                 modulo, de forma interactiva o por lotes,
+000100*                 con reporte impreso y bitacora de auditoria.
+000110*    Tectonics:   cobc
+000120*-----------------------------------------------------------------
+000130*    Modification History
+000140*    Date       Init  Description
+000150*    ---------- ----  -------------------------------------------
+000160*    2024-02-10 EE    Version original - suma interactiva.
+000170*    2026-08-09 EE    Entrada por lotes de transacciones.
+000180*    2026-08-09 EE    Reporte impreso de resultados.
+000190*    2026-08-09 EE    Arregla Resta/Multiplicacion/Division para
+000200*                      que cada una ejecute su propia operacion,
+000210*                      con division decimal y chequeo de cero.
+000220*    2026-08-09 EE    Resultado ahora es un campo con signo.
+000230*    2026-08-09 EE    Validacion numerica al capturar operandos.
+000240*    2026-08-09 EE    Bitacora de auditoria por calculo.
+000250*    2026-08-09 EE    Resumen de sesion (total y contador) al
+000260*                      elegir Salir.
+000270*    2026-08-09 EE    Nuevas opciones de Porcentaje y Modulo.
+000280*    2026-08-09 EE    Layout de transaccion movido a copybook
+000290*                      CALCREC para compartirlo entre lotes,
+000300*                      reporte y auditoria.
+000310*    2026-08-09 EE    Checkpoint y reinicio para el modo lotes.
+000320*****************************************************************
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID. CALCULADORA.
+000350 AUTHOR. EQUIPO DE SISTEMAS ADMINISTRATIVOS.
+000360 INSTALLATION. DEPARTAMENTO DE CONTABILIDAD.
+000370 DATE-WRITTEN. 2024-02-10.
+000380 DATE-COMPILED.
+000390
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT BATCH-INPUT-FILE ASSIGN TO "BATCHIN"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS CALC-BATCH-STATUS.
+000460
+000470     SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS CALC-REPORT-STATUS.
+000500
+000510     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS CALC-AUDIT-STATUS.
+000540
+000550     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS CALC-CHECKPOINT-STATUS.
+000580
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  BATCH-INPUT-FILE.
+000620*El registro de entrada por lotes solo trae lo que hace falta para
+000630*plantear un calculo; a diferencia de AUDIT-LOG-RECORD, todavia no
+000640*hay un resultado que registrar.
+000650 01  BATCH-INPUT-RECORD.
+000660     05  CALC-OPCION              PIC 9.
+000670     05  CALC-NUMERO-1            PIC 9(03).
+000680     05  CALC-NUMERO-2            PIC 9(03).
+000690
+000700 FD  REPORT-FILE.
+000710 01  REPORT-HEADER-LINE-1           PIC X(80).
+000720 01  REPORT-HEADER-LINE-2           PIC X(80).
+000730 01  REPORT-COLUMN-LINE.
+000740*Los anchos de cada rotulo siguen exactamente los de las columnas
+000750*de REPORT-DETAIL-LINE (FILLER de separacion incluido), para que
+000760*el encabezado quede alineado con los valores que va a describir.
+000770*REPORT-FILE comparte un mismo buffer entre sus varios 01, asi
+000780*que estos campos se repueblan en 4000-ESCRIBIR-ENCABEZADO antes
+000790*de cada WRITE en vez de confiar en una VALUE inicial, que ya
+000800*estaria pisada por los encabezados escritos justo antes.
+000810     05  RPT-COL-OPERACION           PIC X(14).
+000820     05  RPT-COL-NUM1                PIC X(05).
+000830     05  RPT-COL-NUM2                PIC X(07).
+000840     05  RPT-COL-RESULTADO           PIC X(14).
+000850     05  FILLER                      PIC X(22).
+000860 01  REPORT-DETAIL-LINE.
+000870     05  RPT-OPERACION               PIC X(14).
+000880     05  FILLER                      PIC X(02).
+000890     05  RPT-NUMERO-1                PIC ZZ9.
+000900     05  FILLER                      PIC X(04).
+000910     05  RPT-NUMERO-2                PIC ZZ9.
+000920     05  FILLER                      PIC X(04).
+000930     05  RPT-RESULTADO               PIC -(6)9.99.
+000940     05  FILLER                      PIC X(22).
+000950
+000960 FD  AUDIT-LOG-FILE.
+000970 01  AUDIT-LOG-RECORD.
+000980     05  AUD-OPERATOR-ID              PIC X(08).
+000990     05  AUD-FECHA                    PIC 9(08).
+001000     05  AUD-HORA                     PIC 9(08).
+001010     COPY CALCREC.
+001020     05  AUD-ESTADO                   PIC X(25) VALUE "OK".
+001030
+001040 FD  CHECKPOINT-FILE.
+001050 01  CHECKPOINT-RECORD.
+001060     05  CKPT-LAST-RECORD             PIC 9(08).
+001070
+001080 WORKING-STORAGE SECTION.
+001090*El calculo en curso (opcion elegida, los dos operandos y el
+001100*resultado una vez obtenido) usa el mismo layout CALCREC que
+001110*BATCH-INPUT-RECORD y AUDIT-LOG-RECORD, para que los tres esten de
+001120*acuerdo en los mismos campos en lugar de redefinirlos cada uno por
+001130*su lado.  CALC-RESULTADO lleva signo para que Resta no trunque
+001140*respuestas negativas, y dos decimales para que Dividir y
+001150*Porcentaje conserven precision.  Tenemos 7 opciones (1-7); los 88
+001160*se agregan por REPLACING porque deben seguir inmediatamente a
+001170*CALC-OPCION dentro del registro.
+001180 01  CALC-TRANSACCION-ACTUAL.
+001190     COPY CALCREC
+001200         REPLACING ==05  CALC-OPCION              PIC 9.==
+001210                BY ==05  CALC-OPCION              PIC 9.
+001220                       88 Sumar VALUE 1.
+001230                       88 Restar VALUE 2.
+001240                       88 Multiplicar VALUE 3.
+001250                       88 Dividir VALUE 4.
+001260                       88 Porcentaje VALUE 5.
+001270                       88 Modulo VALUE 6.
+001280                       88 Salir VALUE 7.==.
+001290
+001300*Interruptores de control del programa.
+001310 77  CALC-SW-MODO PIC X(01) VALUE "I".
+001320     88 CALC-MODO-BATCH VALUE "B".
+001330     88 CALC-MODO-INTERACTIVO VALUE "I".
+001340
+001350 77  CALC-SW-NUMERO1 PIC X(01) VALUE "N".
+001360     88 CALC-NUMERO1-VALIDO VALUE "S".
+001370     88 CALC-NUMERO1-INVALIDO VALUE "N".
+001380
+001390 77  CALC-SW-NUMERO2 PIC X(01) VALUE "N".
+001400     88 CALC-NUMERO2-VALIDO VALUE "S".
+001410     88 CALC-NUMERO2-INVALIDO VALUE "N".
+001420
+001430 77  CALC-SW-FIN-LOTE PIC X(01) VALUE "N".
+001440     88 CALC-FIN-LOTE VALUE "S".
+001450
+001460 77  CALC-SW-ERROR-REG PIC X(01) VALUE "N".
+001470     88 CALC-REGISTRO-CON-ERROR VALUE "S".
+001480     88 CALC-REGISTRO-SIN-ERROR VALUE "N".
+001490
+001500*Motivo por el que se omitio un registro del lote; se copia a la
+001510*bitacora de auditoria para que el registro omitido quede con
+001520*rastro, no solo en un DISPLAY que nadie ve en una corrida de lote.
+001530 77  CALC-MOTIVO-ERROR PIC X(25) VALUE SPACES.
+001540
+001550 77  CALC-IND-MODO PIC X(01) VALUE "N".
+001560 77  CALC-IND-REINICIO PIC X(01) VALUE "N".
+001570
+001580*Identificacion del operador y texto de la operacion elegida.
+001590 77  CALC-OPERADOR-ID PIC X(08) VALUE SPACES.
+001600 77  CALC-NOMBRE-OPERACION PIC X(14) VALUE SPACES.
+001610
+001620*Campos para la captura validada de CALC-NUMERO-1 y CALC-NUMERO-2.
+001630*Las copias -COPIA se usan solo para probar si lo tecleado es
+001640*numerico, sin alterar el valor real que se mueve a CALC-NUMERO-1
+001650*o CALC-NUMERO-2 (de CALC-TRANSACCION-ACTUAL).
+001660 77  CALC-ENTRADA-NUMERO1 PIC X(03) VALUE SPACES.
+001670 77  CALC-ENT-NUM1-COPIA PIC X(03) VALUE SPACES.
+001680 77  CALC-ENTRADA-NUMERO2 PIC X(03) VALUE SPACES.
+001690 77  CALC-ENT-NUM2-COPIA PIC X(03) VALUE SPACES.
+001700
+001710*Fecha y hora del sistema para el reporte y la auditoria.
+001720 77  CALC-FECHA-SISTEMA PIC 9(08) VALUE ZEROS.
+001730 77  CALC-HORA-SISTEMA PIC 9(08) VALUE ZEROS.
+001740 77  CALC-FECHA-EDITADA PIC 9999/99/99.
+001750
+001760*Resultado editado con signo para mensajes y reporte.
+001770 77  CALC-RESULTADO-EDITADO PIC -(6)9.99 VALUE ZERO.
+001780
+001790*Totales de la sesion interactiva (resumen al salir).
+001800 77  CALC-CONTADOR-CALCULOS PIC 9(06) VALUE ZERO.
+001810 77  CALC-GRAN-TOTAL PIC S9(08)V99 VALUE ZERO.
+001820 77  CALC-GRAN-TOTAL-EDITADO PIC -(8)9.99 VALUE ZERO.
+001830
+001840*Cociente que se descarta al calcular el modulo.
+001850 77  CALC-COCIENTE-TEMP PIC S9(08) COMP VALUE ZERO.
+001860
+001870*Contadores y subindices del proceso por lotes (binarios).
+001880 77  CALC-CONTADOR-REGISTROS PIC 9(08) COMP VALUE ZERO.
+001890 77  CALC-SKIP-COUNT PIC 9(08) COMP VALUE ZERO.
+001900
+001910*Codigos de estado de archivo.
+001920 77  CALC-BATCH-STATUS PIC XX VALUE "00".
+001930 77  CALC-REPORT-STATUS PIC XX VALUE "00".
+001940 77  CALC-AUDIT-STATUS PIC XX VALUE "00".
+001950 77  CALC-CHECKPOINT-STATUS PIC XX VALUE "00".
+001960
+001970 PROCEDURE DIVISION.
+001980*-----------------------------------------------------------------
+001990*    0000-PRINCIPAL
+002000*    Punto de entrada. Decide si la corrida es interactiva o
+002010*    por lotes y entrega el control al ciclo correspondiente.
+002020*-----------------------------------------------------------------
+002030 0000-PRINCIPAL.
+002040     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+002050     IF CALC-MODO-BATCH
+002060         PERFORM 5000-PROCESO-BATCH THRU 5000-EXIT
+002070     ELSE
+002080         PERFORM 2000-MENU-PRINCIPAL THRU 2000-EXIT
+002090     END-IF
+002100     PERFORM 9000-TERMINAR THRU 9000-EXIT
+002110     STOP RUN.
+002120
+002130*-----------------------------------------------------------------
+002140*    1000-INICIALIZAR
+002150*    Solicita el modo de operacion y abre los archivos que
+002160*    correspondan a ese modo.
+002170*-----------------------------------------------------------------
+002180 1000-INICIALIZAR.
+002190     PERFORM 1100-SOLICITAR-MODO THRU 1100-EXIT
+002200     PERFORM 1200-ABRIR-ARCHIVOS THRU 1200-EXIT.
+002210 1000-EXIT.
+002220     EXIT.
+002230
+002240 1100-SOLICITAR-MODO.
+002250     DISPLAY "CALCULADORA - Calculo, reporte y auditoria"
+002260     DISPLAY "Introduzca su identificador de operador (8 car.):"
+002270     ACCEPT CALC-OPERADOR-ID
+002280     DISPLAY "Desea procesar un archivo de transacciones por "
+002290             "lotes? (S/N)"
+002300     ACCEPT CALC-IND-MODO
+002310     IF CALC-IND-MODO = "S" OR CALC-IND-MODO = "s"
+002320         SET CALC-MODO-BATCH TO TRUE
+002330         DISPLAY "Es esta corrida un reinicio de un lote "
+002340                 "interrumpido? (S/N)"
+002350         ACCEPT CALC-IND-REINICIO
+002360     ELSE
+002370         SET CALC-MODO-INTERACTIVO TO TRUE
+002380     END-IF.
+002390 1100-EXIT.
+002400     EXIT.
+002410
+002420 1200-ABRIR-ARCHIVOS.
+002430     IF CALC-MODO-BATCH
+002440         OPEN INPUT BATCH-INPUT-FILE
+002450         IF CALC-BATCH-STATUS NOT = "00"
+002460             DISPLAY "No se pudo abrir el archivo de entrada "
+002470                     "BATCHIN. Estado: " CALC-BATCH-STATUS
+002480             STOP RUN
+002490         END-IF
+002500         IF CALC-IND-REINICIO = "S" OR CALC-IND-REINICIO = "s"
+002510             OPEN EXTEND REPORT-FILE
+002520             IF CALC-REPORT-STATUS = "35"
+002530                 OPEN OUTPUT REPORT-FILE
+002540                 PERFORM 4000-ESCRIBIR-ENCABEZADO THRU 4000-EXIT
+002550             END-IF
+002560             PERFORM 1250-ABRIR-AUDITORIA THRU 1250-EXIT
+002570             PERFORM 5400-LEER-CHECKPOINT-REINICIO THRU 5400-EXIT
+002580         ELSE
+002590             OPEN OUTPUT REPORT-FILE
+002600             PERFORM 4000-ESCRIBIR-ENCABEZADO THRU 4000-EXIT
+002610             PERFORM 1250-ABRIR-AUDITORIA THRU 1250-EXIT
+002620         END-IF
+002630     ELSE
+002640         OPEN OUTPUT REPORT-FILE
+002650         PERFORM 4000-ESCRIBIR-ENCABEZADO THRU 4000-EXIT
+002660         PERFORM 1250-ABRIR-AUDITORIA THRU 1250-EXIT
+002670     END-IF.
+002680 1200-EXIT.
+002690     EXIT.
+002700
+002710*La bitacora de auditoria se acumula de una corrida a otra.  Si
+002720*todavia no existe, OPEN EXTEND la rechaza con estado "35"; en
+002730*ese caso se crea con OPEN OUTPUT.
+002740 1250-ABRIR-AUDITORIA.
+002750     OPEN EXTEND AUDIT-LOG-FILE
+002760     IF CALC-AUDIT-STATUS = "35"
+002770         OPEN OUTPUT AUDIT-LOG-FILE
+002780     END-IF.
+002790 1250-EXIT.
+002800     EXIT.
+002810
+002820*-----------------------------------------------------------------
+002830*    2000-MENU-PRINCIPAL
+002840*    Ciclo del modo interactivo: pide una opcion y la ejecuta
+002850*    hasta que el usuario elija Salir.
+002860*-----------------------------------------------------------------
+002870 2000-MENU-PRINCIPAL.
+002880     PERFORM 2100-ACEPTAR-OPCION THRU 2100-EXIT
+002890     PERFORM 2300-EJECUTAR-OPCION THRU 2300-EXIT
+002900     PERFORM 2050-CICLO-MENU THRU 2050-EXIT
+002910         UNTIL Salir.
+002920 2000-EXIT.
+002930     EXIT.
+002940
+002950*La opcion se lee y se ejecuta dentro del mismo ciclo, para
+002960*que Salir tambien se ejecute (y no solo se detecte) apenas
+002970*se elige.
+002980 2050-CICLO-MENU.
+002990     PERFORM 2100-ACEPTAR-OPCION THRU 2100-EXIT
+003000     PERFORM 2300-EJECUTAR-OPCION THRU 2300-EXIT.
+003010 2050-EXIT.
+003020     EXIT.
+003030
+003040 2100-ACEPTAR-OPCION.
+003050     DISPLAY "Elige una operacion."
+003060     DISPLAY "1-Sumar (+)"
+003070     DISPLAY "2-Restar (-)"
+003080     DISPLAY "3-Multiplicar (*)"
+003090     DISPLAY "4-Dividir (/)"
+003100     DISPLAY "5-Porcentaje (%)"
+003110     DISPLAY "6-Modulo (residuo)"
+003120     DISPLAY "7-Salir"
+003130     ACCEPT CALC-OPCION OF CALC-TRANSACCION-ACTUAL.
+003140 2100-EXIT.
+003150     EXIT.
+003160
+003170*Con las opciones 1-7 vamos a la PERFORM correspondiente.  Una
+003180*opcion fuera de 1-7 no corre ninguna operacion, asi que tampoco
+003190*debe reportarse, auditarse ni sumarse al total (igual que el
+003200*WHEN OTHER de 5200-PROCESAR-REGISTRO en el modo por lotes).
+003210 2300-EJECUTAR-OPCION.
+003220     SET CALC-REGISTRO-SIN-ERROR TO TRUE
+003230     EVALUATE TRUE
+003240         WHEN Sumar
+003250             PERFORM 3000-SUMAR-PROC THRU 3000-EXIT
+003260         WHEN Restar
+003270             PERFORM 3100-RESTAR-PROC THRU 3100-EXIT
+003280         WHEN Multiplicar
+003290             PERFORM 3200-MULTIPLICAR-PROC THRU 3200-EXIT
+003300         WHEN Dividir
+003310             PERFORM 3300-DIVIDIR-PROC THRU 3300-EXIT
+003320         WHEN Porcentaje
+003330             PERFORM 3400-PORCENTAJE-PROC THRU 3400-EXIT
+003340         WHEN Modulo
+003350             PERFORM 3500-MODULO-PROC THRU 3500-EXIT
+003360         WHEN Salir
+003370             PERFORM 8000-SALIR-PROC THRU 8000-EXIT
+003380         WHEN OTHER
+003390             DISPLAY "Opcion invalida. Intentar de nuevo."
+003400             SET CALC-REGISTRO-CON-ERROR TO TRUE
+003410     END-EVALUATE
+003420     IF NOT Salir AND CALC-REGISTRO-SIN-ERROR
+003430         PERFORM 4100-ESCRIBIR-DETALLE THRU 4100-EXIT
+003440         PERFORM 4200-ESCRIBIR-AUDITORIA THRU 4200-EXIT
+003450         ADD 1 TO CALC-CONTADOR-CALCULOS
+003460         ADD CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+003470             TO CALC-GRAN-TOTAL
+003480     END-IF.
+003490 2300-EXIT.
+003500     EXIT.
+003510
+003520*-----------------------------------------------------------------
+003530*    2200-SOLICITAR-NUMEROS
+003540*    Pide CALC-NUMERO-1 y CALC-NUMERO-2, sin aceptar nada que no
+003550*    sea numerico: cada campo se reintenta hasta que sea valido.
+003560*-----------------------------------------------------------------
+003570 2200-SOLICITAR-NUMEROS.
+003580     SET CALC-NUMERO1-INVALIDO TO TRUE
+003590     PERFORM 2210-OBTENER-NUMERO-1 THRU 2210-EXIT
+003600         UNTIL CALC-NUMERO1-VALIDO
+003610     SET CALC-NUMERO2-INVALIDO TO TRUE
+003620     PERFORM 2220-OBTENER-NUMERO-2 THRU 2220-EXIT
+003630         UNTIL CALC-NUMERO2-VALIDO.
+003640 2200-EXIT.
+003650     EXIT.
+003660
+003670 2210-OBTENER-NUMERO-1.
+003680     DISPLAY "Porfavor, introduzca el primer numero."
+003690     ACCEPT CALC-ENTRADA-NUMERO1
+003700     IF CALC-ENTRADA-NUMERO1 = SPACES
+003710         DISPLAY "Entrada invalida. Escriba solo numeros."
+003720         SET CALC-NUMERO1-INVALIDO TO TRUE
+003730     ELSE
+003740         MOVE CALC-ENTRADA-NUMERO1 TO CALC-ENT-NUM1-COPIA
+003750         INSPECT CALC-ENT-NUM1-COPIA REPLACING ALL
+003760             SPACES BY "0"
+003770         IF CALC-ENT-NUM1-COPIA IS NUMERIC
+003780             MOVE CALC-ENTRADA-NUMERO1
+003790                 TO CALC-NUMERO-1 OF CALC-TRANSACCION-ACTUAL
+003800             SET CALC-NUMERO1-VALIDO TO TRUE
+003810         ELSE
+003820             DISPLAY "Entrada invalida. Escriba solo numeros."
+003830             SET CALC-NUMERO1-INVALIDO TO TRUE
+003840         END-IF
+003850     END-IF.
+003860 2210-EXIT.
+003870     EXIT.
+003880
+003890 2220-OBTENER-NUMERO-2.
+003900     DISPLAY "Porfavor, introduzca el segundo numero."
+003910     ACCEPT CALC-ENTRADA-NUMERO2
+003920     IF CALC-ENTRADA-NUMERO2 = SPACES
+003930         DISPLAY "Entrada invalida. Escriba solo numeros."
+003940         SET CALC-NUMERO2-INVALIDO TO TRUE
+003950     ELSE
+003960         MOVE CALC-ENTRADA-NUMERO2 TO CALC-ENT-NUM2-COPIA
+003970         INSPECT CALC-ENT-NUM2-COPIA REPLACING ALL
+003980             SPACES BY "0"
+003990         IF CALC-ENT-NUM2-COPIA IS NUMERIC
+004000             MOVE CALC-ENTRADA-NUMERO2
+004010                 TO CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL
+004020             SET CALC-NUMERO2-VALIDO TO TRUE
+004030         ELSE
+004040             DISPLAY "Entrada invalida. Escriba solo numeros."
+004050             SET CALC-NUMERO2-INVALIDO TO TRUE
+004060         END-IF
+004070     END-IF.
+004080 2220-EXIT.
+004090     EXIT.
+004100
+004110*-----------------------------------------------------------------
+004120*    3000-3500  Paragrafos de calculo.
+004130*    Se usan tanto en el modo interactivo (donde piden los
+004140*    numeros y muestran el resultado) como en el modo por lotes
+004150*    (donde CALC-NUMERO-1/CALC-NUMERO-2 ya vienen del registro de
+004160*    entrada).
+004170*-----------------------------------------------------------------
+004180 3000-SUMAR-PROC.
+004190     IF CALC-MODO-INTERACTIVO
+004200         DISPLAY "Has elegido sumar"
+004210         PERFORM 2200-SOLICITAR-NUMEROS THRU 2200-EXIT
+004220     END-IF
+004230     ADD CALC-NUMERO-1 OF CALC-TRANSACCION-ACTUAL
+004240         TO CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL
+004250         GIVING CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+004260     IF CALC-MODO-INTERACTIVO
+004270         MOVE CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+004280             TO CALC-RESULTADO-EDITADO
+004290         DISPLAY "El resultado de la suma es: "
+004300                 CALC-RESULTADO-EDITADO
+004310     END-IF.
+004320 3000-EXIT.
+004330     EXIT.
+004340
+004350 3100-RESTAR-PROC.
+004360     IF CALC-MODO-INTERACTIVO
+004370         DISPLAY "Has elegido restar"
+004380         PERFORM 2200-SOLICITAR-NUMEROS THRU 2200-EXIT
+004390     END-IF
+004400     SUBTRACT CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL
+004410         FROM CALC-NUMERO-1 OF CALC-TRANSACCION-ACTUAL
+004420         GIVING CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+004430     IF CALC-MODO-INTERACTIVO
+004440         MOVE CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+004450             TO CALC-RESULTADO-EDITADO
+004460         DISPLAY "El resultado de la resta es: "
+004470                 CALC-RESULTADO-EDITADO
+004480     END-IF.
+004490 3100-EXIT.
+004500     EXIT.
+004510
+004520 3200-MULTIPLICAR-PROC.
+004530     IF CALC-MODO-INTERACTIVO
+004540         DISPLAY "Has elegido Multiplicacion"
+004550         PERFORM 2200-SOLICITAR-NUMEROS THRU 2200-EXIT
+004560     END-IF
+004570     MULTIPLY CALC-NUMERO-1 OF CALC-TRANSACCION-ACTUAL
+004580         BY CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL
+004590         GIVING CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+004600     IF CALC-MODO-INTERACTIVO
+004610         MOVE CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+004620             TO CALC-RESULTADO-EDITADO
+004630         DISPLAY "El resultado de la multiplicacion es: "
+004640                 CALC-RESULTADO-EDITADO
+004650     END-IF.
+004660 3200-EXIT.
+004670     EXIT.
+004680
+004690 3300-DIVIDIR-PROC.
+004700     IF CALC-MODO-INTERACTIVO
+004710         DISPLAY "Has elegido Division"
+004720         PERFORM 2200-SOLICITAR-NUMEROS THRU 2200-EXIT
+004730     END-IF
+004740     IF CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL = ZERO
+004750         IF CALC-MODO-INTERACTIVO
+004760             DISPLAY "No se puede dividir entre cero. "
+004770                     "Intentar de nuevo."
+004780             GO TO 3300-DIVIDIR-PROC
+004790         ELSE
+004800             DISPLAY "Registro " CALC-CONTADOR-REGISTROS
+004810                     " omitido: division entre cero."
+004820             MOVE "Division entre cero" TO CALC-MOTIVO-ERROR
+004830             MOVE ZERO
+004840                 TO CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+004850             SET CALC-REGISTRO-CON-ERROR TO TRUE
+004860             GO TO 3300-EXIT
+004870         END-IF
+004880     END-IF
+004890     DIVIDE CALC-NUMERO-1 OF CALC-TRANSACCION-ACTUAL
+004900         BY CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL
+004910         GIVING CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL ROUNDED
+004920     IF CALC-MODO-INTERACTIVO
+004930         MOVE CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+004940             TO CALC-RESULTADO-EDITADO
+004950         DISPLAY "El resultado de la division es: "
+004960                 CALC-RESULTADO-EDITADO
+004970     END-IF.
+004980 3300-EXIT.
+004990     EXIT.
+005000
+005010 3400-PORCENTAJE-PROC.
+005020     IF CALC-MODO-INTERACTIVO
+005030         DISPLAY "Has elegido Porcentaje"
+005040         PERFORM 2200-SOLICITAR-NUMEROS THRU 2200-EXIT
+005050     END-IF
+005060     IF CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL = ZERO
+005070         IF CALC-MODO-INTERACTIVO
+005080             DISPLAY "No se puede calcular el porcentaje con "
+005090                     "base cero. Intentar de nuevo."
+005100             GO TO 3400-PORCENTAJE-PROC
+005110         ELSE
+005120             DISPLAY "Registro " CALC-CONTADOR-REGISTROS
+005130                     " omitido: porcentaje con base cero."
+005140             MOVE "Porcentaje con base cero" TO CALC-MOTIVO-ERROR
+005150             MOVE ZERO
+005160                 TO CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+005170             SET CALC-REGISTRO-CON-ERROR TO TRUE
+005180             GO TO 3400-EXIT
+005190         END-IF
+005200     END-IF
+005210     COMPUTE CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+005220         ROUNDED = (CALC-NUMERO-1 OF CALC-TRANSACCION-ACTUAL /
+005230         CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL) * 100
+005240     IF CALC-MODO-INTERACTIVO
+005250         MOVE CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+005260             TO CALC-RESULTADO-EDITADO
+005270         DISPLAY "Numero1 es el " CALC-RESULTADO-EDITADO
+005280                 " por ciento de Numero2"
+005290     END-IF.
+005300 3400-EXIT.
+005310     EXIT.
+005320
+005330 3500-MODULO-PROC.
+005340     IF CALC-MODO-INTERACTIVO
+005350         DISPLAY "Has elegido Modulo"
+005360         PERFORM 2200-SOLICITAR-NUMEROS THRU 2200-EXIT
+005370     END-IF
+005380     IF CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL = ZERO
+005390         IF CALC-MODO-INTERACTIVO
+005400             DISPLAY "No se puede calcular el modulo entre "
+005410                     "cero. Intentar de nuevo."
+005420             GO TO 3500-MODULO-PROC
+005430         ELSE
+005440             DISPLAY "Registro " CALC-CONTADOR-REGISTROS
+005450                     " omitido: modulo entre cero."
+005460             MOVE "Modulo entre cero" TO CALC-MOTIVO-ERROR
+005470             MOVE ZERO
+005480                 TO CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+005490             SET CALC-REGISTRO-CON-ERROR TO TRUE
+005500             GO TO 3500-EXIT
+005510         END-IF
+005520     END-IF
+005530     DIVIDE CALC-NUMERO-1 OF CALC-TRANSACCION-ACTUAL
+005540         BY CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL
+005550         GIVING CALC-COCIENTE-TEMP
+005560         REMAINDER CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+005570     IF CALC-MODO-INTERACTIVO
+005580         MOVE CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+005590             TO CALC-RESULTADO-EDITADO
+005600         DISPLAY "El resultado del modulo es: "
+005610                 CALC-RESULTADO-EDITADO
+005620     END-IF.
+005630 3500-EXIT.
+005640     EXIT.
+005650
+005660*-----------------------------------------------------------------
+005670*    4000-4200  Reporte impreso y bitacora de auditoria.
+005680*-----------------------------------------------------------------
+005690 4000-ESCRIBIR-ENCABEZADO.
+005700     ACCEPT CALC-FECHA-SISTEMA FROM DATE YYYYMMDD
+005710     MOVE CALC-FECHA-SISTEMA TO CALC-FECHA-EDITADA
+005720     MOVE SPACES TO REPORT-HEADER-LINE-1
+005730     STRING "REPORTE DE CALCULOS - CALCULADORA"
+005740         DELIMITED BY SIZE INTO REPORT-HEADER-LINE-1
+005750     WRITE REPORT-HEADER-LINE-1
+005760     MOVE SPACES TO REPORT-HEADER-LINE-2
+005770     STRING "FECHA DE CORRIDA: " DELIMITED BY SIZE
+005780         CALC-FECHA-EDITADA DELIMITED BY SIZE
+005790         "     OPERADOR: " DELIMITED BY SIZE
+005800         CALC-OPERADOR-ID DELIMITED BY SIZE
+005810         INTO REPORT-HEADER-LINE-2
+005820     WRITE REPORT-HEADER-LINE-2
+005830     MOVE SPACES TO REPORT-COLUMN-LINE
+005840     MOVE "OPERACION" TO RPT-COL-OPERACION
+005850     MOVE " NUM1" TO RPT-COL-NUM1
+005860     MOVE "   NUM2" TO RPT-COL-NUM2
+005870     MOVE "     RESULTADO" TO RPT-COL-RESULTADO
+005880     WRITE REPORT-COLUMN-LINE.
+005890 4000-EXIT.
+005900     EXIT.
+005910
+005920 4100-ESCRIBIR-DETALLE.
+005930     EVALUATE TRUE
+005940         WHEN Sumar
+005950             MOVE "SUMA" TO CALC-NOMBRE-OPERACION
+005960         WHEN Restar
+005970             MOVE "RESTA" TO CALC-NOMBRE-OPERACION
+005980         WHEN Multiplicar
+005990             MOVE "MULTIPLICACION" TO CALC-NOMBRE-OPERACION
+006000         WHEN Dividir
+006010             MOVE "DIVISION" TO CALC-NOMBRE-OPERACION
+006020         WHEN Porcentaje
+006030             MOVE "PORCENTAJE" TO CALC-NOMBRE-OPERACION
+006040         WHEN Modulo
+006050             MOVE "MODULO" TO CALC-NOMBRE-OPERACION
+006060         WHEN OTHER
+006070             MOVE "DESCONOCIDA" TO CALC-NOMBRE-OPERACION
+006080     END-EVALUATE
+006090     MOVE SPACES TO REPORT-DETAIL-LINE
+006100     MOVE CALC-NOMBRE-OPERACION TO RPT-OPERACION
+006110     MOVE CALC-NUMERO-1 OF CALC-TRANSACCION-ACTUAL
+006120         TO RPT-NUMERO-1
+006130     MOVE CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL
+006140         TO RPT-NUMERO-2
+006150     MOVE CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+006160         TO RPT-RESULTADO
+006170     WRITE REPORT-DETAIL-LINE.
+006180 4100-EXIT.
+006190     EXIT.
+006200
+006210*Se audita todo registro procesado, con o sin error, para que un
+006220*registro omitido en el modo por lotes quede con rastro y no solo
+006230*en un DISPLAY que nadie ve en una corrida desatendida.
+006240 4200-ESCRIBIR-AUDITORIA.
+006250     ACCEPT CALC-FECHA-SISTEMA FROM DATE YYYYMMDD
+006260     ACCEPT CALC-HORA-SISTEMA FROM TIME
+006270     MOVE CALC-OPERADOR-ID TO AUD-OPERATOR-ID
+006280     MOVE CALC-FECHA-SISTEMA TO AUD-FECHA
+006290     MOVE CALC-HORA-SISTEMA TO AUD-HORA
+006300     MOVE CALC-OPCION OF CALC-TRANSACCION-ACTUAL
+006310         TO CALC-OPCION OF AUDIT-LOG-RECORD
+006320     MOVE CALC-NUMERO-1 OF CALC-TRANSACCION-ACTUAL
+006330         TO CALC-NUMERO-1 OF AUDIT-LOG-RECORD
+006340     MOVE CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL
+006350         TO CALC-NUMERO-2 OF AUDIT-LOG-RECORD
+006360     MOVE CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+006370         TO CALC-RESULTADO OF AUDIT-LOG-RECORD
+006380     IF CALC-REGISTRO-SIN-ERROR
+006390         MOVE "OK" TO AUD-ESTADO
+006400     ELSE
+006410         MOVE CALC-MOTIVO-ERROR TO AUD-ESTADO
+006420     END-IF
+006430     WRITE AUDIT-LOG-RECORD.
+006440 4200-EXIT.
+006450     EXIT.
+006460
+006470*-----------------------------------------------------------------
+006480*    5000-5450  Modo por lotes: lee BATCH-INPUT-FILE registro
+006490*    por registro, calcula, reporta, audita y deja checkpoints
+006500*    para poder reiniciar sin repetir trabajo ya hecho.
+006510*-----------------------------------------------------------------
+006520 5000-PROCESO-BATCH.
+006530     PERFORM 5100-LEER-REGISTRO-ENTRADA THRU 5100-EXIT
+006540     PERFORM 5250-CICLO-LOTE THRU 5250-EXIT
+006550         UNTIL CALC-FIN-LOTE
+006560     CLOSE BATCH-INPUT-FILE.
+006570 5000-EXIT.
+006580     EXIT.
+006590
+006600 5100-LEER-REGISTRO-ENTRADA.
+006610     READ BATCH-INPUT-FILE
+006620         AT END
+006630             SET CALC-FIN-LOTE TO TRUE
+006640             GO TO 5100-EXIT
+006650     END-READ
+006660     ADD 1 TO CALC-CONTADOR-REGISTROS.
+006670 5100-EXIT.
+006680     EXIT.
+006690
+006700*El checkpoint se escribe despues de cada registro, no cada
+006710*varios, para que un reinicio nunca repita un registro que ya
+006720*quedo posteado en el reporte y la bitacora de auditoria.
+006730 5250-CICLO-LOTE.
+006740     PERFORM 5200-PROCESAR-REGISTRO THRU 5200-EXIT
+006750     PERFORM 5350-ESCRIBIR-CHECKPOINT THRU 5350-EXIT
+006760     PERFORM 5100-LEER-REGISTRO-ENTRADA THRU 5100-EXIT.
+006770 5250-EXIT.
+006780     EXIT.
+006790
+006800 5200-PROCESAR-REGISTRO.
+006810     MOVE CALC-OPCION OF BATCH-INPUT-RECORD
+006820         TO CALC-OPCION OF CALC-TRANSACCION-ACTUAL
+006830     MOVE CALC-NUMERO-1 OF BATCH-INPUT-RECORD
+006840         TO CALC-NUMERO-1 OF CALC-TRANSACCION-ACTUAL
+006850     MOVE CALC-NUMERO-2 OF BATCH-INPUT-RECORD
+006860         TO CALC-NUMERO-2 OF CALC-TRANSACCION-ACTUAL
+006870     SET CALC-REGISTRO-SIN-ERROR TO TRUE
+006880     MOVE SPACES TO CALC-MOTIVO-ERROR
+006890     EVALUATE TRUE
+006900         WHEN Sumar
+006910             PERFORM 3000-SUMAR-PROC THRU 3000-EXIT
+006920         WHEN Restar
+006930             PERFORM 3100-RESTAR-PROC THRU 3100-EXIT
+006940         WHEN Multiplicar
+006950             PERFORM 3200-MULTIPLICAR-PROC THRU 3200-EXIT
+006960         WHEN Dividir
+006970             PERFORM 3300-DIVIDIR-PROC THRU 3300-EXIT
+006980         WHEN Porcentaje
+006990             PERFORM 3400-PORCENTAJE-PROC THRU 3400-EXIT
+007000         WHEN Modulo
+007010             PERFORM 3500-MODULO-PROC THRU 3500-EXIT
+007020         WHEN OTHER
+007030             DISPLAY "Registro " CALC-CONTADOR-REGISTROS
+007040                     " omitido: opcion invalida."
+007050             MOVE "Opcion invalida" TO CALC-MOTIVO-ERROR
+007060             MOVE ZERO
+007070                 TO CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+007080             SET CALC-REGISTRO-CON-ERROR TO TRUE
+007090     END-EVALUATE
+007100     PERFORM 4200-ESCRIBIR-AUDITORIA THRU 4200-EXIT
+007110     IF CALC-REGISTRO-SIN-ERROR
+007120         PERFORM 4100-ESCRIBIR-DETALLE THRU 4100-EXIT
+007130         ADD 1 TO CALC-CONTADOR-CALCULOS
+007140         ADD CALC-RESULTADO OF CALC-TRANSACCION-ACTUAL
+007150             TO CALC-GRAN-TOTAL
+007160     END-IF.
+007170 5200-EXIT.
+007180     EXIT.
+007190
+007200 5350-ESCRIBIR-CHECKPOINT.
+007210     OPEN OUTPUT CHECKPOINT-FILE
+007220     MOVE CALC-CONTADOR-REGISTROS TO CKPT-LAST-RECORD
+007230     WRITE CHECKPOINT-RECORD
+007240     CLOSE CHECKPOINT-FILE.
+007250 5350-EXIT.
+007260     EXIT.
+007270
+007280*Si todavia no existe CHKPOINT (estado "35"), no hubo checkpoint
+007290*previo que leer: se reinicia desde el principio sin recorrer el
+007300*READ, que de otro modo terminaria el programa en silencio.
+007310 5400-LEER-CHECKPOINT-REINICIO.
+007320     OPEN INPUT CHECKPOINT-FILE
+007330     IF CALC-CHECKPOINT-STATUS = "35"
+007340         MOVE ZERO TO CALC-SKIP-COUNT
+007350     ELSE
+007360         READ CHECKPOINT-FILE
+007370             AT END
+007380                 MOVE ZERO TO CALC-SKIP-COUNT
+007390             NOT AT END
+007400                 MOVE CKPT-LAST-RECORD TO CALC-SKIP-COUNT
+007410         END-READ
+007420         CLOSE CHECKPOINT-FILE
+007430     END-IF
+007440     DISPLAY "Reiniciando lote despues del registro "
+007450             CALC-SKIP-COUNT
+007460     PERFORM 5450-OMITIR-REGISTROS THRU 5450-EXIT
+007470         UNTIL CALC-CONTADOR-REGISTROS >= CALC-SKIP-COUNT
+007480            OR CALC-FIN-LOTE.
+007490 5400-EXIT.
+007500     EXIT.
+007510
+007520 5450-OMITIR-REGISTROS.
+007530     PERFORM 5100-LEER-REGISTRO-ENTRADA THRU 5100-EXIT.
+007540 5450-EXIT.
+007550     EXIT.
+007560
+007570*-----------------------------------------------------------------
+007580*    8000-SALIR-PROC
+007590*    Se ejecuta cuando el usuario elige la opcion Salir en el
+007600*    menu interactivo: muestra el resumen de la sesion (cuantos
+007610*    calculos se hicieron y el total acumulado) y despide.
+007620*-----------------------------------------------------------------
+007630 8000-SALIR-PROC.
+007640     MOVE CALC-GRAN-TOTAL TO CALC-GRAN-TOTAL-EDITADO
+007650     DISPLAY "============================================"
+007660     DISPLAY "Resumen de la sesion:"
+007670     DISPLAY "  Calculos realizados: " CALC-CONTADOR-CALCULOS
+007680     DISPLAY "  Total acumulado:     " CALC-GRAN-TOTAL-EDITADO
+007690     DISPLAY "============================================"
+007700     DISPLAY "Saliendo del programa...".
+007710 8000-EXIT.
+007720     EXIT.
+007730
+007740*-----------------------------------------------------------------
+007750*    9000-TERMINAR
+007760*    Cierra los archivos abiertos por esta corrida. En el modo
+007770*    por lotes tambien muestra el resumen final del lote.
+007780*-----------------------------------------------------------------
+007790 9000-TERMINAR.
+007800     IF CALC-MODO-BATCH
+007810         MOVE CALC-GRAN-TOTAL TO CALC-GRAN-TOTAL-EDITADO
+007820         DISPLAY "============================================"
+007830         DISPLAY "Resumen del lote:"
+007840         DISPLAY "  Registros leidos:    " CALC-CONTADOR-REGISTROS
+007850         DISPLAY "  Calculos realizados: " CALC-CONTADOR-CALCULOS
+007860         DISPLAY "  Total acumulado:     " CALC-GRAN-TOTAL-EDITADO
+007870         DISPLAY "============================================"
+007880     END-IF
+007890     CLOSE REPORT-FILE
+007900     CLOSE AUDIT-LOG-FILE.
+007910 9000-EXIT.
+007920     EXIT.
+007930
+007940 END PROGRAM CALCULADORA.
