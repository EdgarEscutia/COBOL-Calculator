@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*    CALCREC.CPY
+000030*    Fragmento de registro de un calculo ya resuelto (codigo de
+000040*    operacion, ambos operandos y el resultado).
+000050*    Se incluye bajo un nivel 01 provisto por cada programa que
+000060*    lo use, de forma que el mismo layout sirva para la bitacora
+000070*    de auditoria y cualquier otro programa que necesite
+000080*    describir un calculo completo, con su resultado.  El
+000090*    registro de entrada por lotes no lo usa: ese solo trae
+000100*    opcion y operandos, sin resultado todavia.
+000110*    Modificado: 2026-08-09 EE - creado para compartir el layout
+000120*    de transaccion entre la bitacora de auditoria y cualquier
+000130*    otro consumidor de un calculo completo.
+000140*****************************************************************
+000150     05  CALC-OPCION              PIC 9.
+000160     05  CALC-NUMERO-1            PIC 9(03).
+000170     05  CALC-NUMERO-2            PIC 9(03).
+000180     05  CALC-RESULTADO           PIC S9(06)V99.
